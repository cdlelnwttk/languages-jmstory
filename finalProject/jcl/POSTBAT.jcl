@@ -0,0 +1,15 @@
+//POSTBAT  JOB (ACCTG),'EOD POSTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* End-of-day batch posting run for BankingSystem.
+//* Posts every deposit/withdrawal slip in BATCHIN.TXT against the
+//* account master (each line carries its own account number) and
+//* prints a posting summary.
+//*
+//STEP010  EXEC PGM=BATCHPOS
+//STEPLIB  DD DSN=BANK.LOADLIB,DISP=SHR
+//BATCHIN  DD DSN=BANK.DAILY.TRANIN,DISP=SHR
+//ACCTMAST DD DSN=BANK.ACCTMAST,DISP=SHR
+//TRANSACT DD DSN=BANK.TRANSACTIONS,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//
