@@ -0,0 +1,13 @@
+//INTACCR  JOB (ACCTG),'MONTH END INTEREST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Month-end interest accrual run for BankingSystem.
+//* Credits interest on every account master record and posts an
+//* INTEREST transaction for each account credited.
+//*
+//STEP010  EXEC PGM=INTEREST
+//STEPLIB  DD DSN=BANK.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=BANK.ACCTMAST,DISP=SHR
+//TRANSACT DD DSN=BANK.TRANSACTIONS,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//
