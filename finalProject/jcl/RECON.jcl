@@ -0,0 +1,13 @@
+//RECON    JOB (ACCTG),'DAILY RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Daily reconciliation run for BankingSystem.
+//* Nets the day's transaction log by account and compares it
+//* against the stored balance on the account master.
+//*
+//STEP010  EXEC PGM=RECONCIL
+//STEPLIB  DD DSN=BANK.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=BANK.ACCTMAST,DISP=SHR
+//TRANSACT DD DSN=BANK.TRANSACTIONS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
