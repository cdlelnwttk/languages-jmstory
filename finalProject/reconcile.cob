@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcile.
+       AUTHOR. Jessica Story.
+       DATE-WRITTEN. 12-09-2024.
+       SECURITY. None.
+       REMARKS. Daily reconciliation report. Nets every deposit,
+           withdrawal, overdraft, overdraft fee, and interest posting
+           in TRANSACTION-FILE by account, then compares that net
+           against the stored balance on the account master and
+           flags any account that is out of balance.
+
+       ENVIRONMENT DIVISION.
+              CONFIGURATION SECTION.
+                     SOURCE-COMPUTER. MICROSOFT-WINDOWS.
+                     OBJECT-COMPUTER. MICROSOFT-WINDOWS.
+              INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT TRANSACTION-FILE
+                          ASSIGN TO 'TRANSACT'
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS TRAN-FILE-STATUS.
+                      SELECT ACCOUNT-MASTER-FILE
+                          ASSIGN TO 'ACCTMAST'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-MASTER-STATUS       PIC X(2) VALUE '00'.
+       01 TRAN-FILE-STATUS         PIC X(2) VALUE '00'.
+       01 TRAN-EOF-FLAG            PIC X VALUE 'N'.
+       01 WS-TABLE-COUNT           PIC 9(4) VALUE 0.
+       01 WS-FOUND-INDEX           PIC 9(4) VALUE 0.
+       01 WS-DIFFERENCE            PIC S9(8)V99.
+       01 WS-TABLE-MAX             PIC 9(4) VALUE 500.
+       01 WS-TABLE-FULL-FLAG       PIC X VALUE 'N'.
+
+       01 ACCT-NET-TABLE.
+           05 ACCT-NET-ENTRY OCCURS 500 TIMES INDEXED BY TBL-IDX.
+               10 TBL-ACCT-NUMBER  PIC 9(10) VALUE 0.
+               10 TBL-NET-AMOUNT   PIC S9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM BUILD-NET-TABLE
+           PERFORM PRINT-REPORT-HEADER
+           PERFORM COMPARE-ALL-ACCOUNTS
+           STOP RUN.
+
+       BUILD-NET-TABLE.
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-STATUS = '35'
+               MOVE 'Y' TO TRAN-EOF-FLAG
+           ELSE
+               PERFORM READ-NEXT-TRAN UNTIL TRAN-EOF-FLAG = 'Y'
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       READ-NEXT-TRAN.
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-FLAG
+               NOT AT END
+                   PERFORM APPLY-TRAN-TO-TABLE
+           END-READ.
+
+       APPLY-TRAN-TO-TABLE.
+           PERFORM FIND-OR-ADD-TABLE-ENTRY
+           IF WS-FOUND-INDEX = 0
+               DISPLAY "Account " TRAN-ACCOUNT-NUMBER
+                   " skipped - net-amount table is full"
+           ELSE
+               PERFORM APPLY-TRAN-TO-ENTRY
+           END-IF.
+
+       APPLY-TRAN-TO-ENTRY.
+           EVALUATE TRANSACTION-TYPE
+               WHEN "DEPOSIT"
+                   ADD TRANSACTION-AMOUNT TO TBL-NET-AMOUNT(TBL-IDX)
+               WHEN "INTEREST"
+                   ADD TRANSACTION-AMOUNT TO TBL-NET-AMOUNT(TBL-IDX)
+               WHEN "WITHDRAWAL"
+                   SUBTRACT TRANSACTION-AMOUNT
+                       FROM TBL-NET-AMOUNT(TBL-IDX)
+               WHEN "OVERDRAFT"
+                   SUBTRACT TRANSACTION-AMOUNT
+                       FROM TBL-NET-AMOUNT(TBL-IDX)
+               WHEN "OD FEE"
+                   SUBTRACT TRANSACTION-AMOUNT
+                       FROM TBL-NET-AMOUNT(TBL-IDX)
+               WHEN "ADJUSTMENT"
+                   IF TRANSACTION-SIGN = "-"
+                       SUBTRACT TRANSACTION-AMOUNT
+                           FROM TBL-NET-AMOUNT(TBL-IDX)
+                   ELSE
+                       ADD TRANSACTION-AMOUNT
+                           TO TBL-NET-AMOUNT(TBL-IDX)
+                   END-IF
+           END-EVALUATE.
+
+       FIND-OR-ADD-TABLE-ENTRY.
+           MOVE 0 TO WS-FOUND-INDEX
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+                   UNTIL TBL-IDX > WS-TABLE-COUNT
+               IF TBL-ACCT-NUMBER(TBL-IDX) = TRAN-ACCOUNT-NUMBER
+                   MOVE TBL-IDX TO WS-FOUND-INDEX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-INDEX = 0
+               IF WS-TABLE-COUNT >= WS-TABLE-MAX
+                   MOVE 'Y' TO WS-TABLE-FULL-FLAG
+               ELSE
+                   ADD 1 TO WS-TABLE-COUNT
+                   SET TBL-IDX TO WS-TABLE-COUNT
+                   MOVE TRAN-ACCOUNT-NUMBER TO TBL-ACCT-NUMBER(TBL-IDX)
+                   MOVE 0 TO TBL-NET-AMOUNT(TBL-IDX)
+                   MOVE TBL-IDX TO WS-FOUND-INDEX
+               END-IF
+           ELSE
+               SET TBL-IDX TO WS-FOUND-INDEX
+           END-IF.
+
+       COMPARE-ALL-ACCOUNTS.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           IF ACCT-MASTER-STATUS NOT = '00'
+               DISPLAY "*** Account master file could not be "
+                   "opened - status " ACCT-MASTER-STATUS " ***"
+               DISPLAY "*** Reconciliation cannot be completed. ***"
+           ELSE
+               PERFORM VARYING TBL-IDX FROM 1 BY 1
+                       UNTIL TBL-IDX > WS-TABLE-COUNT
+                   PERFORM COMPARE-ONE-ACCOUNT
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           END-IF.
+
+       COMPARE-ONE-ACCOUNT.
+           MOVE TBL-ACCT-NUMBER(TBL-IDX) TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCT-NUMBER
+                       " has transactions but no master record"
+               NOT INVALID KEY
+                   COMPUTE WS-DIFFERENCE =
+                       ACCT-BALANCE - TBL-NET-AMOUNT(TBL-IDX)
+                   DISPLAY "Account: " ACCT-NUMBER
+                       "  Net Transactions: " TBL-NET-AMOUNT(TBL-IDX)
+                       "  Master Balance: " ACCT-BALANCE
+                       "  Difference: " WS-DIFFERENCE
+                   IF WS-DIFFERENCE NOT = 0
+                       DISPLAY "  *** OUT OF BALANCE ***"
+                   END-IF
+           END-READ.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY "===================================="
+           DISPLAY "Daily Reconciliation Report"
+           DISPLAY "===================================="
+           IF WS-TABLE-FULL-FLAG = 'Y'
+               DISPLAY "*** WARNING: more than " WS-TABLE-MAX
+                   " distinct accounts appeared in the "
+                   "transaction log. Accounts beyond that "
+                   "limit were skipped - see above. ***"
+           END-IF.
