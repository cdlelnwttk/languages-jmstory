@@ -0,0 +1,10 @@
+      *****************************************************
+      *  ACCTMAST.CPY
+      *  Account master record layout, shared by every
+      *  program that opens ACCOUNT-MASTER-FILE.
+      *****************************************************
+       01 ACCOUNT-MASTER-RECORD.
+           05 ACCT-NUMBER          PIC 9(10).
+           05 ACCT-BALANCE         PIC S9(6)V99
+                                    SIGN IS LEADING SEPARATE.
+           05 ACCT-OVERDRAFT-LIMIT PIC 9(6)V99.
