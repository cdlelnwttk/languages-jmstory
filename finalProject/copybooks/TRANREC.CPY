@@ -0,0 +1,12 @@
+      *****************************************************
+      *  TRANREC.CPY
+      *  Transaction record layout, shared by every program
+      *  that reads or writes TRANSACTION-FILE.
+      *****************************************************
+       01 TRANSACTION-RECORD.
+           05 TRAN-ACCOUNT-NUMBER  PIC 9(10).
+           05 TRANSACTION-TYPE    PIC X(10).
+           05 TRANSACTION-AMOUNT  PIC 9(6)V99.
+           05 TRANSACTION-SIGN    PIC X(1).
+           05 TRANSACTION-DATE    PIC X(10).
+           05 TRAN-TELLER-ID      PIC X(10).
