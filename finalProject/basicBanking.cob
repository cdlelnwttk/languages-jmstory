@@ -3,7 +3,8 @@
        AUTHOR. Jessica Story.
        DATE-WRITTEN. 12-09-2024.
        DATE-COMPILED. 12-09-2024.
-       SECURITY. None.
+       SECURITY. Teller sign-on required; SET-ACCOUNT-BALANCE requires
+           supervisor override.
        REMARKS. This is a basic program.
 
        ENVIRONMENT DIVISION.
@@ -14,40 +15,108 @@
                   FILE-CONTROL.
                       SELECT TRANSACTION-FILE
                           ASSIGN TO 'TRANSACTIONS.TXT'
-                          ORGANIZATION IS LINE SEQUENTIAL.
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS TRAN-FILE-STATUS.
+                      SELECT ACCOUNT-MASTER-FILE
+                          ASSIGN TO 'ACCTMAST.DAT'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-MASTER-STATUS.
+                      SELECT TRAN-CHECKPOINT-FILE
+                          ASSIGN TO 'TRANCKPT.DAT'
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS TRAN-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-TYPE    PIC X(10).
-           05 TRANSACTION-AMOUNT  PIC 9(6)V99.
-           05 TRANSACTION-DATE    PIC X(10).
+           COPY TRANREC.
+
+       FD ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD TRAN-CHECKPOINT-FILE.
+       01 TRAN-CHECKPOINT-RECORD.
+           05 CKPT-ACCOUNT-NUMBER PIC 9(10).
+           05 CKPT-LAST-COUNT    PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01 USER-CHOICE        PIC 9(1).
-       01 ACCOUNT-BALANCE    PIC 9(6)V99 VALUE 1000.00.
+       01 ACCOUNT-BALANCE    PIC S9(6)V99 SIGN IS LEADING SEPARATE
+                                 VALUE 1000.00.
+       01 OVERDRAFT-LIMIT    PIC 9(6)V99 VALUE 0.00.
+       01 DEFAULT-OD-LIMIT   PIC 9(6)V99 VALUE 500.00.
+       01 OVERDRAFT-FEE      PIC 9(4)V99 VALUE 35.00.
        01 DEPOSIT-AMOUNT     PIC 9(6)V99 VALUE 0.00.
        01 WITHDRAW-AMOUNT    PIC 9(6)V99 VALUE 0.00.
        01 DUMMY              PIC X(1).
        01 EOF-FLAG           PIC X VALUE 'N'.
+       01 ACCT-MASTER-STATUS PIC X(2) VALUE '00'.
+       01 TRAN-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 CURRENT-ACCT-NUMBER PIC 9(10) VALUE 1.
+       01 ACCOUNT-NUMBER-ENTRY PIC 9(10).
+       01 ACCT-MASTER-OPEN-FLAG PIC X VALUE 'N'.
+       01 WS-TODAY-DATE.
+           05 WS-TODAY-YYYY      PIC 9(4).
+           05 WS-TODAY-MM        PIC 9(2).
+           05 WS-TODAY-DD        PIC 9(2).
+       01 WS-AMOUNT-PROMPT   PIC X(40).
+       01 WS-AMOUNT-ENTRY    PIC X(10).
+       01 WS-VALID-AMOUNT    PIC 9(6)V99.
+       01 VALID-AMOUNT-FLAG  PIC X VALUE 'N'.
+       01 WS-NUMVAL-CHECK    PIC S9(4).
+       01 WS-NUMVAL-RESULT   PIC S9(7)V99.
+       01 WS-ALLOW-ZERO-FLAG PIC X VALUE 'N'.
+       01 TRAN-CKPT-STATUS   PIC X(2) VALUE '00'.
+       01 WS-CKPT-COUNT      PIC 9(8) VALUE 0.
+       01 WS-RECORDS-READ    PIC 9(8) VALUE 0.
+       01 WS-SKIP-MATCH-COUNT PIC 9(8) VALUE 0.
+       01 WS-CKPT-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 WS-CKPT-TABLE-MAX  PIC 9(4) VALUE 500.
+       01 WS-CKPT-TABLE-FULL-FLAG PIC X VALUE 'N'.
+       01 WS-CKPT-FOUND-INDEX PIC 9(4) VALUE 0.
+       01 TRAN-CKPT-EOF-FLAG PIC X VALUE 'N'.
+       01 CKPT-TABLE.
+           05 CKPT-ENTRY OCCURS 500 TIMES INDEXED BY CKPT-IDX.
+               10 TBL-CKPT-ACCT-NUMBER PIC 9(10) VALUE 0.
+               10 TBL-CKPT-COUNT       PIC 9(8) VALUE 0.
+       01 WS-FROM-DATE       PIC X(10).
+       01 WS-TO-DATE         PIC X(10).
+       01 WS-TELLER-ID       PIC X(10).
+       01 TELLER-SIGNED-ON-FLAG PIC X VALUE 'N'.
+       01 SUPERVISOR-CODE    PIC X(6) VALUE "SUPER1".
+       01 WS-ENTERED-CODE    PIC X(6).
+       01 WS-OLD-BALANCE     PIC S9(6)V99 SIGN IS LEADING SEPARATE.
+       01 WS-ADJUST-DELTA    PIC S9(7)V99 SIGN IS LEADING SEPARATE.
 
        LOCAL-STORAGE SECTION.
        LINKAGE SECTION.
 
-       
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           IF TELLER-SIGNED-ON-FLAG = 'N'
+               PERFORM TELLER-SIGN-ON
+               MOVE 'Y' TO TELLER-SIGNED-ON-FLAG
+           END-IF
+           IF ACCT-MASTER-OPEN-FLAG = 'N'
+               PERFORM OPEN-ACCOUNT-MASTER
+               MOVE 'Y' TO ACCT-MASTER-OPEN-FLAG
+               PERFORM SELECT-ACCOUNT
+           END-IF
            DISPLAY "Welcome to the Basic Banking System"
            DISPLAY "===================================="
-           DISPLAY "Your starting balance is: $1000.00"
+           DISPLAY "Account Number: " CURRENT-ACCT-NUMBER
+           DISPLAY "Current balance: " ACCOUNT-BALANCE
            DISPLAY "Please select an option:"
            DISPLAY "1. Deposit Money"
            DISPLAY "2. Withdraw Money"
            DISPLAY "3. Check Balance"
            DISPLAY "4. View Previous Transactions"
            DISPLAY "5. Set Account Balance"
-           DISPLAY "6. Exit"
+           DISPLAY "6. Switch Account"
+           DISPLAY "7. Exit"
            ACCEPT USER-CHOICE
 
            EVALUATE USER-CHOICE
@@ -62,6 +131,10 @@
                WHEN 5
                    PERFORM SET-ACCOUNT-BALANCE
                WHEN 6
+                   PERFORM SELECT-ACCOUNT
+                   PERFORM MAIN-PROCESS
+               WHEN 7
+                   CLOSE ACCOUNT-MASTER-FILE
                    DISPLAY "Exiting the system. Goodbye!"
                    STOP RUN
                WHEN OTHER
@@ -69,10 +142,22 @@
                    PERFORM MAIN-PROCESS
            END-EVALUATE.
 
+       TELLER-SIGN-ON.
+           DISPLAY "Teller sign-on required."
+           DISPLAY "Enter teller ID: "
+           ACCEPT WS-TELLER-ID.
+
        DEPOSIT.
-           DISPLAY "Enter deposit amount: "
-           ACCEPT DEPOSIT-AMOUNT
+           MOVE "Enter deposit amount: " TO WS-AMOUNT-PROMPT
+           MOVE 'N' TO WS-ALLOW-ZERO-FLAG
+           PERFORM VALIDATE-AMOUNT
+           MOVE WS-VALID-AMOUNT TO DEPOSIT-AMOUNT
            ADD DEPOSIT-AMOUNT TO ACCOUNT-BALANCE
+           PERFORM SAVE-ACCOUNT-BALANCE
+           MOVE "DEPOSIT" TO TRANSACTION-TYPE
+           MOVE DEPOSIT-AMOUNT TO TRANSACTION-AMOUNT
+           MOVE SPACE TO TRANSACTION-SIGN
+           PERFORM WRITE-TRANSACTION-RECORD
            DISPLAY "Deposit successful!"
            DISPLAY "Updated Balance: " ACCOUNT-BALANCE
            DISPLAY "Press Enter to return to the main menu..."
@@ -80,14 +165,35 @@
            PERFORM MAIN-PROCESS.
 
        WITHDRAW.
-           DISPLAY "Enter withdrawal amount: "
-           ACCEPT WITHDRAW-AMOUNT
-           IF WITHDRAW-AMOUNT > ACCOUNT-BALANCE
+           MOVE "Enter withdrawal amount: " TO WS-AMOUNT-PROMPT
+           MOVE 'N' TO WS-ALLOW-ZERO-FLAG
+           PERFORM VALIDATE-AMOUNT
+           MOVE WS-VALID-AMOUNT TO WITHDRAW-AMOUNT
+           IF WITHDRAW-AMOUNT > ACCOUNT-BALANCE + OVERDRAFT-LIMIT
                DISPLAY "Insufficient funds. Withdrawal denied."
            ELSE
                SUBTRACT WITHDRAW-AMOUNT FROM ACCOUNT-BALANCE
+               PERFORM SAVE-ACCOUNT-BALANCE
+               IF ACCOUNT-BALANCE < 0
+                   MOVE "OVERDRAFT" TO TRANSACTION-TYPE
+               ELSE
+                   MOVE "WITHDRAWAL" TO TRANSACTION-TYPE
+               END-IF
+               MOVE WITHDRAW-AMOUNT TO TRANSACTION-AMOUNT
+               MOVE SPACE TO TRANSACTION-SIGN
+               PERFORM WRITE-TRANSACTION-RECORD
                DISPLAY "Withdrawal successful!"
                DISPLAY "Updated Balance: " ACCOUNT-BALANCE
+               IF ACCOUNT-BALANCE < 0
+                   SUBTRACT OVERDRAFT-FEE FROM ACCOUNT-BALANCE
+                   PERFORM SAVE-ACCOUNT-BALANCE
+                   MOVE "OD FEE" TO TRANSACTION-TYPE
+                   MOVE OVERDRAFT-FEE TO TRANSACTION-AMOUNT
+                   MOVE SPACE TO TRANSACTION-SIGN
+                   PERFORM WRITE-TRANSACTION-RECORD
+                   DISPLAY "Overdraft fee charged: " OVERDRAFT-FEE
+                   DISPLAY "Updated Balance: " ACCOUNT-BALANCE
+               END-IF
            END-IF
            DISPLAY "Press Enter to return to the main menu..."
            ACCEPT DUMMY
@@ -102,32 +208,272 @@
            PERFORM MAIN-PROCESS.
 
        VIEW-TRANSACTIONS.
+           DISPLAY "From date (YYYY-MM-DD, blank for no lower limit): "
+           ACCEPT WS-FROM-DATE
+           DISPLAY "To date (YYYY-MM-DD, blank for no upper limit): "
+           ACCEPT WS-TO-DATE
+           MOVE 0 TO WS-RECORDS-READ
+           MOVE 'N' TO EOF-FLAG
            OPEN INPUT TRANSACTION-FILE
-           PERFORM READ-TRANSACTIONS UNTIL EOF-FLAG = 'Y'
+           IF WS-FROM-DATE = SPACES AND WS-TO-DATE = SPACES
+               PERFORM LOAD-TRAN-CHECKPOINT
+               PERFORM SKIP-TO-TRAN-CHECKPOINT
+               PERFORM READ-TRANSACTIONS UNTIL EOF-FLAG = 'Y'
+               PERFORM SAVE-TRAN-CHECKPOINT
+           ELSE
+               DISPLAY "Date range given - searching full history."
+               DISPLAY "Last-viewed position will not be advanced."
+               PERFORM READ-TRANSACTIONS UNTIL EOF-FLAG = 'Y'
+           END-IF
            CLOSE TRANSACTION-FILE
            DISPLAY "Press Enter to return to the main menu..."
            ACCEPT DUMMY
            PERFORM MAIN-PROCESS.
 
+       SKIP-TO-TRAN-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-MATCH-COUNT
+           PERFORM UNTIL WS-SKIP-MATCH-COUNT >= WS-CKPT-COUNT
+                       OR EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF TRAN-ACCOUNT-NUMBER = CURRENT-ACCT-NUMBER
+                           ADD 1 TO WS-SKIP-MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        READ-TRANSACTIONS.
            READ TRANSACTION-FILE INTO TRANSACTION-RECORD
                AT END
                    MOVE 'Y' TO EOF-FLAG
                NOT AT END
-                   DISPLAY "Transaction Type: " TRANSACTION-TYPE
-                   DISPLAY "Amount: " TRANSACTION-AMOUNT
-                   DISPLAY "Date: " TRANSACTION-DATE
+                   IF TRAN-ACCOUNT-NUMBER = CURRENT-ACCT-NUMBER
+                       ADD 1 TO WS-RECORDS-READ
+                   END-IF
+                   PERFORM DISPLAY-TRAN-IF-IN-RANGE
+           END-READ.
+
+       DISPLAY-TRAN-IF-IN-RANGE.
+           IF TRAN-ACCOUNT-NUMBER = CURRENT-ACCT-NUMBER
+               AND (WS-FROM-DATE = SPACES OR
+                   TRANSACTION-DATE NOT < WS-FROM-DATE)
+               AND (WS-TO-DATE = SPACES OR
+                   TRANSACTION-DATE NOT > WS-TO-DATE)
+               DISPLAY "Account Number: " TRAN-ACCOUNT-NUMBER
+               DISPLAY "Transaction Type: " TRANSACTION-TYPE
+               DISPLAY "Amount: " TRANSACTION-AMOUNT
+               DISPLAY "Date: " TRANSACTION-DATE
+           END-IF.
+
+       LOAD-TRAN-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-COUNT
+           MOVE 0 TO WS-CKPT-TABLE-COUNT
+           MOVE 'N' TO TRAN-CKPT-EOF-FLAG
+           OPEN INPUT TRAN-CHECKPOINT-FILE
+           IF TRAN-CKPT-STATUS NOT = '35'
+               PERFORM READ-TRAN-CHECKPOINT-ENTRY
+                   UNTIL TRAN-CKPT-EOF-FLAG = 'Y'
+               CLOSE TRAN-CHECKPOINT-FILE
+           END-IF
+           PERFORM FIND-CKPT-TABLE-ENTRY
+           IF WS-CKPT-FOUND-INDEX > 0
+               MOVE TBL-CKPT-COUNT(WS-CKPT-FOUND-INDEX) TO WS-CKPT-COUNT
+           END-IF.
+
+       READ-TRAN-CHECKPOINT-ENTRY.
+           READ TRAN-CHECKPOINT-FILE INTO TRAN-CHECKPOINT-RECORD
+               AT END
+                   MOVE 'Y' TO TRAN-CKPT-EOF-FLAG
+               NOT AT END
+                   IF WS-CKPT-TABLE-COUNT < WS-CKPT-TABLE-MAX
+                       ADD 1 TO WS-CKPT-TABLE-COUNT
+                       SET CKPT-IDX TO WS-CKPT-TABLE-COUNT
+                       MOVE CKPT-ACCOUNT-NUMBER
+                           TO TBL-CKPT-ACCT-NUMBER(CKPT-IDX)
+                       MOVE CKPT-LAST-COUNT
+                           TO TBL-CKPT-COUNT(CKPT-IDX)
+                   ELSE
+                       MOVE 'Y' TO WS-CKPT-TABLE-FULL-FLAG
+                       DISPLAY "*** WARNING: checkpoint table full - "
+                           "position for account "
+                           CKPT-ACCOUNT-NUMBER " not loaded"
+                   END-IF
            END-READ.
 
+       FIND-CKPT-TABLE-ENTRY.
+           MOVE 0 TO WS-CKPT-FOUND-INDEX
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > WS-CKPT-TABLE-COUNT
+               IF TBL-CKPT-ACCT-NUMBER(CKPT-IDX) = CURRENT-ACCT-NUMBER
+                   SET WS-CKPT-FOUND-INDEX TO CKPT-IDX
+               END-IF
+           END-PERFORM.
+
+       SAVE-TRAN-CHECKPOINT.
+           IF WS-CKPT-TABLE-FULL-FLAG = 'Y'
+               DISPLAY "*** WARNING: checkpoint table overflowed on "
+                   "load - last-viewed position left unchanged so "
+                   "the rows that did not fit are not erased ***"
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-CKPT-COUNT = WS-CKPT-COUNT + WS-RECORDS-READ
+           PERFORM FIND-CKPT-TABLE-ENTRY
+           IF WS-CKPT-FOUND-INDEX = 0
+               IF WS-CKPT-TABLE-COUNT < WS-CKPT-TABLE-MAX
+                   ADD 1 TO WS-CKPT-TABLE-COUNT
+                   SET WS-CKPT-FOUND-INDEX TO WS-CKPT-TABLE-COUNT
+                   MOVE CURRENT-ACCT-NUMBER
+                       TO TBL-CKPT-ACCT-NUMBER(WS-CKPT-FOUND-INDEX)
+               ELSE
+                   DISPLAY "*** WARNING: checkpoint table full - "
+                       "position for this account not saved"
+               END-IF
+           END-IF
+           IF WS-CKPT-FOUND-INDEX > 0
+               MOVE WS-CKPT-COUNT TO TBL-CKPT-COUNT(WS-CKPT-FOUND-INDEX)
+           END-IF
+           OPEN OUTPUT TRAN-CHECKPOINT-FILE
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > WS-CKPT-TABLE-COUNT
+               MOVE TBL-CKPT-ACCT-NUMBER(CKPT-IDX)
+                   TO CKPT-ACCOUNT-NUMBER
+               MOVE TBL-CKPT-COUNT(CKPT-IDX) TO CKPT-LAST-COUNT
+               WRITE TRAN-CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE TRAN-CHECKPOINT-FILE.
+
        SET-ACCOUNT-BALANCE.
-           DISPLAY "Enter a new account balance: "
-           ACCEPT ACCOUNT-BALANCE
-           DISPLAY "Account balance successfully updated!"
-           DISPLAY "Updated Balance: " ACCOUNT-BALANCE
+           DISPLAY "Enter supervisor override code: "
+           ACCEPT WS-ENTERED-CODE
+           IF WS-ENTERED-CODE NOT = SUPERVISOR-CODE
+               DISPLAY "Invalid supervisor code. Balance not changed."
+           ELSE
+               MOVE ACCOUNT-BALANCE TO WS-OLD-BALANCE
+               MOVE "Enter a new account balance: " TO WS-AMOUNT-PROMPT
+               MOVE 'Y' TO WS-ALLOW-ZERO-FLAG
+               PERFORM VALIDATE-AMOUNT
+               MOVE WS-VALID-AMOUNT TO ACCOUNT-BALANCE
+               PERFORM SAVE-ACCOUNT-BALANCE
+               COMPUTE WS-ADJUST-DELTA =
+                   ACCOUNT-BALANCE - WS-OLD-BALANCE
+               MOVE "ADJUSTMENT" TO TRANSACTION-TYPE
+               IF WS-ADJUST-DELTA < 0
+                   COMPUTE TRANSACTION-AMOUNT = WS-ADJUST-DELTA * -1
+                       ON SIZE ERROR
+                           MOVE 999999.99 TO TRANSACTION-AMOUNT
+                           DISPLAY "Adjustment exceeds maximum "
+                               "transaction amount; logged "
+                               "as 999999.99."
+                   END-COMPUTE
+                   MOVE "-" TO TRANSACTION-SIGN
+               ELSE
+                   COMPUTE TRANSACTION-AMOUNT = WS-ADJUST-DELTA
+                       ON SIZE ERROR
+                           MOVE 999999.99 TO TRANSACTION-AMOUNT
+                           DISPLAY "Adjustment exceeds maximum "
+                               "transaction amount; logged "
+                               "as 999999.99."
+                   END-COMPUTE
+                   MOVE "+" TO TRANSACTION-SIGN
+               END-IF
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "Account balance successfully updated!"
+               DISPLAY "Updated Balance: " ACCOUNT-BALANCE
+           END-IF
            DISPLAY "Press Enter to return to the main menu..."
            ACCEPT DUMMY
            PERFORM MAIN-PROCESS.
 
+       VALIDATE-AMOUNT.
+           MOVE 'N' TO VALID-AMOUNT-FLAG
+           PERFORM UNTIL VALID-AMOUNT-FLAG = 'Y'
+               DISPLAY WS-AMOUNT-PROMPT
+               ACCEPT WS-AMOUNT-ENTRY
+               MOVE FUNCTION TEST-NUMVAL(WS-AMOUNT-ENTRY)
+                   TO WS-NUMVAL-CHECK
+               IF WS-NUMVAL-CHECK = 0
+                   COMPUTE WS-NUMVAL-RESULT =
+                           FUNCTION NUMVAL(WS-AMOUNT-ENTRY)
+                       ON SIZE ERROR
+                           MOVE 9999999.99 TO WS-NUMVAL-RESULT
+                   END-COMPUTE
+                   IF WS-NUMVAL-RESULT > 999999.99
+                       DISPLAY "Amount too large. Maximum is "
+                           "999999.99."
+                   ELSE
+                       IF WS-NUMVAL-RESULT > 0
+                           MOVE WS-NUMVAL-RESULT TO WS-VALID-AMOUNT
+                           MOVE 'Y' TO VALID-AMOUNT-FLAG
+                       ELSE
+                           IF WS-NUMVAL-RESULT = 0
+                                   AND WS-ALLOW-ZERO-FLAG = 'Y'
+                               MOVE WS-NUMVAL-RESULT TO WS-VALID-AMOUNT
+                               MOVE 'Y' TO VALID-AMOUNT-FLAG
+                           ELSE
+                               DISPLAY
+                                   "Amount must be greater than zero."
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid amount. Enter a number. Try again."
+               END-IF
+           END-PERFORM.
+
+       OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF ACCT-MASTER-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+       SELECT-ACCOUNT.
+           DISPLAY "Enter account number: "
+           ACCEPT ACCOUNT-NUMBER-ENTRY
+           MOVE ACCOUNT-NUMBER-ENTRY TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account not found. Opening a new account."
+                   MOVE 0.00 TO ACCOUNT-BALANCE
+                   MOVE DEFAULT-OD-LIMIT TO OVERDRAFT-LIMIT
+                   MOVE ACCOUNT-BALANCE TO ACCT-BALANCE
+                   MOVE OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+                   WRITE ACCOUNT-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE ACCT-BALANCE TO ACCOUNT-BALANCE
+                   MOVE ACCT-OVERDRAFT-LIMIT TO OVERDRAFT-LIMIT
+           END-READ
+           MOVE ACCOUNT-NUMBER-ENTRY TO CURRENT-ACCT-NUMBER.
+
+       SAVE-ACCOUNT-BALANCE.
+           MOVE CURRENT-ACCT-NUMBER TO ACCT-NUMBER
+           MOVE ACCOUNT-BALANCE TO ACCT-BALANCE
+           MOVE OVERDRAFT-LIMIT TO ACCT-OVERDRAFT-LIMIT
+           REWRITE ACCOUNT-MASTER-RECORD
+               INVALID KEY
+                   WRITE ACCOUNT-MASTER-RECORD
+           END-REWRITE.
+
+       WRITE-TRANSACTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YYYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DD
+           STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+               INTO TRANSACTION-DATE
+           MOVE CURRENT-ACCT-NUMBER TO TRAN-ACCOUNT-NUMBER
+           MOVE WS-TELLER-ID TO TRAN-TELLER-ID
+           OPEN EXTEND TRANSACTION-FILE
+           IF TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN EXTEND TRANSACTION-FILE
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
 
 
 
