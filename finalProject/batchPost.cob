@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchPost.
+       AUTHOR. Jessica Story.
+       DATE-WRITTEN. 12-09-2024.
+       SECURITY. None.
+       REMARKS. End-of-day batch posting job. Reads a pre-built
+           transaction input file and posts each deposit/withdrawal
+           line against the account master, the same way DEPOSIT and
+           WITHDRAW do in BankingSystem, then prints a posting summary.
+
+       ENVIRONMENT DIVISION.
+              CONFIGURATION SECTION.
+                     SOURCE-COMPUTER. MICROSOFT-WINDOWS.
+                     OBJECT-COMPUTER. MICROSOFT-WINDOWS.
+              INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT BATCH-INPUT-FILE
+                          ASSIGN TO 'BATCHIN'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+                      SELECT TRANSACTION-FILE
+                          ASSIGN TO 'TRANSACT'
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS TRAN-FILE-STATUS.
+                      SELECT ACCOUNT-MASTER-FILE
+                          ASSIGN TO 'ACCTMAST'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-INPUT-FILE.
+       01 BATCH-INPUT-RECORD.
+           05 BATCH-ACCT-NUMBER    PIC 9(10).
+           05 BATCH-TRAN-TYPE      PIC X(10).
+           05 BATCH-TRAN-AMOUNT    PIC 9(6)V99.
+
+       FD TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       WORKING-STORAGE SECTION.
+       01 BATCH-EOF-FLAG           PIC X VALUE 'N'.
+       01 ACCT-MASTER-STATUS       PIC X(2) VALUE '00'.
+       01 TRAN-FILE-STATUS         PIC X(2) VALUE '00'.
+       01 ACCOUNT-BALANCE          PIC S9(6)V99 SIGN IS LEADING
+                                       SEPARATE VALUE 0.00.
+       01 OVERDRAFT-LIMIT          PIC 9(6)V99 VALUE 0.00.
+       01 OVERDRAFT-FEE            PIC 9(4)V99 VALUE 35.00.
+       01 WS-TODAY-DATE.
+           05 WS-TODAY-YYYY        PIC 9(4).
+           05 WS-TODAY-MM          PIC 9(2).
+           05 WS-TODAY-DD          PIC 9(2).
+       01 WS-ITEMS-APPLIED         PIC 9(6) VALUE 0.
+       01 WS-ITEMS-REJECTED        PIC 9(6) VALUE 0.
+       01 WS-BATCH-ID              PIC X(10) VALUE "BATCHPOS".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF ACCT-MASTER-STATUS NOT = '00'
+               DISPLAY "Account master file could not be opened - "
+                   "status " ACCT-MASTER-STATUS
+               DISPLAY "Batch posting run aborted."
+               STOP RUN
+           END-IF
+           OPEN INPUT BATCH-INPUT-FILE
+           PERFORM POST-BATCH-ITEM UNTIL BATCH-EOF-FLAG = 'Y'
+           CLOSE BATCH-INPUT-FILE
+           CLOSE ACCOUNT-MASTER-FILE
+           PERFORM PRINT-POSTING-SUMMARY
+           STOP RUN.
+
+       POST-BATCH-ITEM.
+           READ BATCH-INPUT-FILE INTO BATCH-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO BATCH-EOF-FLAG
+               NOT AT END
+                   PERFORM LOAD-BATCH-ACCOUNT
+           END-READ.
+
+       LOAD-BATCH-ACCOUNT.
+           MOVE BATCH-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account " BATCH-ACCT-NUMBER
+                       " not found - item rejected"
+                   ADD 1 TO WS-ITEMS-REJECTED
+               NOT INVALID KEY
+                   MOVE ACCT-BALANCE TO ACCOUNT-BALANCE
+                   MOVE ACCT-OVERDRAFT-LIMIT TO OVERDRAFT-LIMIT
+                   PERFORM APPLY-BATCH-ITEM
+           END-READ.
+
+       APPLY-BATCH-ITEM.
+           EVALUATE BATCH-TRAN-TYPE
+               WHEN "DEPOSIT"
+                   ADD BATCH-TRAN-AMOUNT TO ACCOUNT-BALANCE
+                   PERFORM SAVE-ACCOUNT-BALANCE
+                   MOVE "DEPOSIT" TO TRANSACTION-TYPE
+                   MOVE BATCH-TRAN-AMOUNT TO TRANSACTION-AMOUNT
+                   PERFORM WRITE-TRANSACTION-RECORD
+                   ADD 1 TO WS-ITEMS-APPLIED
+               WHEN "WITHDRAWAL"
+                   IF BATCH-TRAN-AMOUNT >
+                           ACCOUNT-BALANCE + OVERDRAFT-LIMIT
+                       ADD 1 TO WS-ITEMS-REJECTED
+                   ELSE
+                       SUBTRACT BATCH-TRAN-AMOUNT FROM ACCOUNT-BALANCE
+                       PERFORM SAVE-ACCOUNT-BALANCE
+                       IF ACCOUNT-BALANCE < 0
+                           MOVE "OVERDRAFT" TO TRANSACTION-TYPE
+                       ELSE
+                           MOVE "WITHDRAWAL" TO TRANSACTION-TYPE
+                       END-IF
+                       MOVE BATCH-TRAN-AMOUNT TO TRANSACTION-AMOUNT
+                       PERFORM WRITE-TRANSACTION-RECORD
+                       ADD 1 TO WS-ITEMS-APPLIED
+                       IF ACCOUNT-BALANCE < 0
+                           SUBTRACT OVERDRAFT-FEE FROM ACCOUNT-BALANCE
+                           PERFORM SAVE-ACCOUNT-BALANCE
+                           MOVE "OD FEE" TO TRANSACTION-TYPE
+                           MOVE OVERDRAFT-FEE TO TRANSACTION-AMOUNT
+                           PERFORM WRITE-TRANSACTION-RECORD
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO WS-ITEMS-REJECTED
+           END-EVALUATE.
+
+       SAVE-ACCOUNT-BALANCE.
+           MOVE BATCH-ACCT-NUMBER TO ACCT-NUMBER
+           MOVE ACCOUNT-BALANCE TO ACCT-BALANCE
+           REWRITE ACCOUNT-MASTER-RECORD.
+
+       WRITE-TRANSACTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YYYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DD
+           STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+               INTO TRANSACTION-DATE
+           MOVE BATCH-ACCT-NUMBER TO TRAN-ACCOUNT-NUMBER
+           MOVE SPACE TO TRANSACTION-SIGN
+           MOVE WS-BATCH-ID TO TRAN-TELLER-ID
+           OPEN EXTEND TRANSACTION-FILE
+           IF TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN EXTEND TRANSACTION-FILE
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       PRINT-POSTING-SUMMARY.
+           DISPLAY "===================================="
+           DISPLAY "End-of-Day Posting Summary"
+           DISPLAY "===================================="
+           DISPLAY "Items Applied:  " WS-ITEMS-APPLIED
+           DISPLAY "Items Rejected: " WS-ITEMS-REJECTED
+           DISPLAY "====================================".
