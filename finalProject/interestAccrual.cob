@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestAccrual.
+       AUTHOR. Jessica Story.
+       DATE-WRITTEN. 12-09-2024.
+       SECURITY. None.
+       REMARKS. Month-end batch run. Walks the account master,
+           credits interest on every positive balance at
+           INTEREST-RATE, and posts an INTEREST transaction for
+           each account credited.
+
+       ENVIRONMENT DIVISION.
+              CONFIGURATION SECTION.
+                     SOURCE-COMPUTER. MICROSOFT-WINDOWS.
+                     OBJECT-COMPUTER. MICROSOFT-WINDOWS.
+              INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                      SELECT TRANSACTION-FILE
+                          ASSIGN TO 'TRANSACT'
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS TRAN-FILE-STATUS.
+                      SELECT ACCOUNT-MASTER-FILE
+                          ASSIGN TO 'ACCTMAST'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCT-NUMBER
+                          FILE STATUS IS ACCT-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-MASTER-STATUS       PIC X(2) VALUE '00'.
+       01 TRAN-FILE-STATUS         PIC X(2) VALUE '00'.
+       01 MASTER-EOF-FLAG          PIC X VALUE 'N'.
+       01 INTEREST-RATE            PIC 9V9(4) VALUE 0.0025.
+       01 INTEREST-AMOUNT          PIC 9(6)V99 VALUE 0.00.
+       01 WS-TODAY-DATE.
+           05 WS-TODAY-YYYY        PIC 9(4).
+           05 WS-TODAY-MM          PIC 9(2).
+           05 WS-TODAY-DD          PIC 9(2).
+       01 WS-ACCOUNTS-CREDITED     PIC 9(6) VALUE 0.
+       01 WS-TOTAL-INTEREST        PIC 9(8)V99 VALUE 0.00.
+       01 WS-BATCH-ID              PIC X(10) VALUE "INTEREST".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF ACCT-MASTER-STATUS NOT = '00'
+               DISPLAY "Account master file could not be opened - "
+                   "status " ACCT-MASTER-STATUS
+               DISPLAY "Interest accrual run aborted."
+               STOP RUN
+           END-IF
+           PERFORM ACCRUE-INTEREST UNTIL MASTER-EOF-FLAG = 'Y'
+           CLOSE ACCOUNT-MASTER-FILE
+           PERFORM PRINT-ACCRUAL-SUMMARY
+           STOP RUN.
+
+       ACCRUE-INTEREST.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO MASTER-EOF-FLAG
+               NOT AT END
+                   PERFORM ACCRUE-ACCOUNT-INTEREST
+           END-READ.
+
+       ACCRUE-ACCOUNT-INTEREST.
+           IF ACCT-BALANCE > 0
+               COMPUTE INTEREST-AMOUNT ROUNDED =
+                   ACCT-BALANCE * INTEREST-RATE
+               IF INTEREST-AMOUNT > 0
+                   ADD INTEREST-AMOUNT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   MOVE ACCT-NUMBER TO TRAN-ACCOUNT-NUMBER
+                   MOVE "INTEREST" TO TRANSACTION-TYPE
+                   MOVE INTEREST-AMOUNT TO TRANSACTION-AMOUNT
+                   PERFORM WRITE-TRANSACTION-RECORD
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+                   ADD INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YYYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DD
+           STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+               INTO TRANSACTION-DATE
+           MOVE SPACE TO TRANSACTION-SIGN
+           MOVE WS-BATCH-ID TO TRAN-TELLER-ID
+           OPEN EXTEND TRANSACTION-FILE
+           IF TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN EXTEND TRANSACTION-FILE
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       PRINT-ACCRUAL-SUMMARY.
+           DISPLAY "===================================="
+           DISPLAY "Month-End Interest Accrual Summary"
+           DISPLAY "===================================="
+           DISPLAY "Accounts Credited: " WS-ACCOUNTS-CREDITED
+           DISPLAY "Total Interest Posted: " WS-TOTAL-INTEREST
+           DISPLAY "====================================".
